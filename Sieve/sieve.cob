@@ -13,12 +13,39 @@ input-output section.
 file-control.
 select filePtr assign "cobol_sieve.txt"
     organization is line sequential
-    access mode is sequential.
+    access mode is sequential
+    file status is file-status.
+*> Optional parameter card for unattended batch runs - if present,
+*> its upper limit is used instead of prompting the operator
+select parmCard assign "SVPARM.TXT"
+    organization is line sequential
+    file status is parm-status.
+*> Run-history log - one record appended per execution for the monthly
+*> audit review
+select historyFile assign "SVHIST.TXT"
+    organization is line sequential
+    file status is hist-status.
+*> Small control file remembering the upper limit completed by the
+*> last run, so a scheduled "extend" run can pick up automatically
+*> instead of operations staff re-keying the prior boundary
+select controlFile assign "SVCTRL.TXT"
+    organization is line sequential
+    file status is ctrl-status.
 
 data division.
 file section.
 fd filePtr.
-01 numRecord pic x(30).
+01 numRecord pic x(40).
+fd parmCard.
+01 parmRecord.
+    05 parm-maxprime pic 9(8).
+    05 parm-lowlimit pic 9(8).
+    05 parm-extend   pic x(1).
+fd historyFile.
+01 historyRecord pic x(80).
+fd controlFile.
+01 controlRecord.
+    05 ctrl-lastmax pic 9(8).
 
 *> Declare variables for the algorithm
 working-storage section.
@@ -30,52 +57,342 @@ working-storage section.
 *> 01  maxPrime         usage unsigned-int value 1000000.
 *> 01  maxPrime         usage unsigned-int value 1000000.
 
-*> Declare boolean type with size dependant on upper limit
-01  boolType.
-    05  boolValue pic x value "1" occurs 1 to 1000000 times depending on maxPrime.            
+*> Lower bound of the range of primes to write out; the sieve itself
+*> still has to mark composites from 2 up regardless of this value
+01  lowLimit         usage unsigned-int value 2.
+
+*> "Extend" mode - when requested, lowLimit is set automatically from
+*> the last maxPrime completed (read from SVCTRL.TXT) instead of being
+*> keyed in or read off the parameter card
+01  extendFlag       pic x(1) value "N".
+88  extend-requested value "Y".
+01  lastCompletedMax usage unsigned-int value 0.
+
+*> Run date and running totals for the header/trailer control records
+01  runDate          pic 9(8).
+01  primeCount       usage unsigned-int value 0.
+01  largestPrime     usage unsigned-int value 0.
+
+*> Running totals for the end-of-run summary statistics report
+01  twinPrimeCount   usage unsigned-int value 0.
+01  lastPrimeSeen    usage unsigned-int value 0.
+01  formattedCount   pic z(8).
+01  formattedTwins   pic z(8).
+01  headerRecord    pic x(40) value spaces.
+01  trailerRecord    pic x(40) value spaces.
+01  hdr-maxprime     pic z(8).
+01  trl-primecnt     pic z(8).
+01  trl-largest      pic z(8).
+
+*> Completion status written to SVHIST.TXT - COMPLETE unless the run
+*> is cut short by a fatal file-open error
+01  runStatusText    pic x(8) value "COMPLETE".
+
+01 parm-status.
+    05 parm-status-1 pic x.
+    05 parm-status-2 pic x.
+*> Switch set on when a parameter card was found for this run
+77 parm-switch       pic 9 value 0.
+    88 parm-found value 1.
+
+01 hist-status.
+    05 hist-status-1 pic x.
+    05 hist-status-2 pic x.
 
-*> Declare the arrray type values
-88  isPrime value "1" false "0".
+01 ctrl-status.
+    05 ctrl-status-1 pic x.
+    05 ctrl-status-2 pic x.
+
+01 file-status.
+    05 file-status-1 pic x.
+    05 file-status-2 pic x.
+01  hist-time        pic 9(8).
+01  hist-maxprime    pic z(8).
+01  hist-primecnt    pic z(8).
+
+*> Segmented-sieve working storage. Rather than one boolean per number
+*> up to maxPrime (a megabyte per million), we keep a small fixed-size
+*> table of base primes up to the square root of maxPrime, then sweep
+*> maxPrime's range one fixed-size segment at a time, marking each
+*> segment's composites from the base primes. Memory use stays flat
+*> no matter how large maxPrime is.
+01  segmentSize      usage unsigned-int value 100000.
+01  baseLimit        usage unsigned-int.
+01  segStart         usage unsigned-int.
+01  segEnd           usage unsigned-int.
+01  segLen           usage unsigned-int.
+01  candidateVal     usage unsigned-int.
+01  firstMultiple    usage unsigned-int.
+01  k                usage unsigned-int.
+01  p                usage unsigned-int.
+
+*> Table of base primes up to baseLimit (fixed size - never grows with
+*> maxPrime, since baseLimit is only the square root of maxPrime)
+01  baseType.
+    05  baseValue pic x value "1" occurs 100000 times.
+88  isPrimeBase value "1" false "0".
+
+*> Table of candidates in the segment currently being swept
+01  segType.
+    05  segValue pic x value "1" occurs 100000 times.
+88  isPrimeSeg value "1" false "0".
 
 *> Program to compute prime numbers until user inputted upper limit is reached
 procedure division.
-    
+
     display "Sieve of Erotasthenes in COBOL".
 
-    *> Ask for and accept user input for upper limit of primes
-    display "Enter an upper limit of primes: " with no advancing
-    accept maxPrime
+    *> Reset the run's accumulators - driver.cob can CALL "sieve" more
+    *> than once per run unit, and WORKING-STORAGE otherwise carries
+    *> over from a prior invocation in the same run
+    move zero to primeCount.
+    move zero to largestPrime.
+    move zero to twinPrimeCount.
+    move zero to lastPrimeSeen.
+    move "COMPLETE" to runStatusText.
+
+    *> Use the upper limit from a parameter card when present, so the
+    *> job can be scheduled unattended; otherwise fall back to asking
+    *> the operator, same as always
+    perform readParmProcedure.
+    if not parm-found
+        display "Enter an upper limit of primes: " with no advancing
+        accept maxPrime
+        display "Extend from last completed run? (Y/N): " with no advancing
+        accept extendFlag
+        if extend-requested
+            perform readControlProcedure
+        else
+            display "Enter a lower limit of primes (0 for default 2): "
+                with no advancing
+            accept lowLimit
+            if lowLimit = 0
+                move 2 to lowLimit
+            end-if
+        end-if
+    end-if
 
-    *> Loop through array and stop once i is greater than the square root of the upper limit
+    *> Build the base-prime table up to the square root of maxPrime,
+    *> using the plain sieve algorithm on this one small fixed table
+    move 0 to baseLimit
+    perform until ((baseLimit * baseLimit) > maxPrime)
+        add 1 to baseLimit
+    end-perform
     move 2 to i
-    perform until ( maxPrime < (i * i) )
-        *> Set all multiples of the prime values to false
-        if isPrime (i)
+    perform until (baseLimit < (i * i))
+        if isPrimeBase (i)
             compute j = i * 2
-            perform until (maxPrime < j) 
-                set isPrime (j) to false
+            perform until (baseLimit < j)
+                set isPrimeBase (j) to false
                 compute j = j + i
             end-perform
         end-if
         compute i = i + 1
     end-perform
 
-    *> Open a file for writing 
-    open output filePtr.
+    *> Read the run date now, ahead of the output open, so it is
+    *> available for the run-history record even on a run that fails
+    *> to open its output file
+    accept runDate from date yyyymmdd.
 
-    *> Loop through array and write primes to file
-    *> first converting the number to a z type to aviod leading zeros 
-    *> and second converting it to a record type for file IO
-    move 2 to i
-    perform until (maxPrime < i)
-        if isPrime (i)
-            move i to formattedNum
-            write numRecord from formattedNum
+    *> Open the output file. A lower limit above the default means this
+    *> run is continuing an existing range (an explicit lowLimit or an
+    *> extend run picking up from SVCTRL.TXT), so EXTEND keeps the
+    *> earlier primes in place instead of overwriting them; OPEN OUTPUT
+    *> is still used to start a fresh file from the default lower limit,
+    *> and as the fallback the first time the file doesn't exist yet
+    if lowLimit > 2
+        open extend filePtr
+        if file-status-1 not = "0" or file-status-2 not = "0"
+            open output filePtr
         end-if
-        compute i = i + 1
+    else
+        open output filePtr
+    end-if.
+    if file-status-1 not = "0" or file-status-2 not = "0"
+        display "Unable to open cobol_sieve.txt, file status " file-status
+        move 16 to return-code
+        move "FAILED  " to runStatusText
+        perform writeHistoryProcedure
+        goback
+    end-if
+
+    *> Write the header control record - run date and upper limit used -
+    *> so a downstream job can confirm which run produced this file
+    move maxPrime to hdr-maxprime
+    string "HDR DATE: " runDate
+        " LIMIT: " hdr-maxprime
+        delimited by size into headerRecord
+    write numRecord from headerRecord
+
+    *> Sweep the requested range one fixed-size segment at a time.
+    *> Each segment is sieved against the base-prime table above
+    *> instead of against itself, so no table ever has to be as big
+    *> as maxPrime
+    move lowLimit to segStart
+    perform until (segStart > maxPrime)
+        compute segEnd = segStart + segmentSize - 1
+        if segEnd > maxPrime
+            move maxPrime to segEnd
+        end-if
+        compute segLen = segEnd - segStart + 1
+
+        *> Reset this segment's candidates to all-prime
+        move 1 to k
+        perform until (k > segLen)
+            set isPrimeSeg (k) to true
+            add 1 to k
+        end-perform
+
+        *> Knock out this segment's multiples of every base prime
+        move 2 to p
+        perform until (baseLimit < p)
+            if isPrimeBase (p)
+                compute firstMultiple = (segStart / p) * p
+                if firstMultiple < segStart
+                    compute firstMultiple = firstMultiple + p
+                end-if
+                if firstMultiple < (p * p)
+                    compute firstMultiple = p * p
+                end-if
+                perform until (firstMultiple > segEnd)
+                    compute k = firstMultiple - segStart + 1
+                    set isPrimeSeg (k) to false
+                    compute firstMultiple = firstMultiple + p
+                end-perform
+            end-if
+            add 1 to p
+        end-perform
+
+        *> Write out the primes found in this segment and tally totals
+        move 1 to k
+        perform until (k > segLen)
+            compute candidateVal = segStart + k - 1
+            if candidateVal > 1 and isPrimeSeg (k)
+                move candidateVal to formattedNum
+                write numRecord from formattedNum
+                add 1 to primeCount
+                *> A twin-prime pair is two primes exactly 2 apart
+                if lastPrimeSeen > 0 and (candidateVal - lastPrimeSeen = 2)
+                    add 1 to twinPrimeCount
+                end-if
+                move candidateVal to largestPrime
+                move candidateVal to lastPrimeSeen
+            end-if
+            add 1 to k
+        end-perform
+
+        compute segStart = segEnd + 1
     end-perform
 
+    *> Write the trailer control record - total prime count and the
+    *> largest prime written - so a downstream job can validate the
+    *> file is complete before processing it
+    move primeCount to trl-primecnt
+    move largestPrime to trl-largest
+    string "TRL COUNT: " trl-primecnt
+        " LARGEST: " trl-largest
+        delimited by size into trailerRecord
+    write numRecord from trailerRecord
+
     *> Close the output file
     close filePtr.
 
-stop run.
+    *> Append a run-history record for the monthly audit review
+    perform writeHistoryProcedure.
+
+    *> Remember this run's upper limit so the next "extend" run can
+    *> pick up automatically without operations staff tracking it
+    perform writeControlProcedure.
+
+    *> Print a summary of the run so the operator can sanity-check the
+    *> output without having to scan or count cobol_sieve.txt directly
+    move primeCount to formattedCount
+    move twinPrimeCount to formattedTwins
+    display " "
+    display "Sieve run summary:"
+    display "  Primes found:      " formattedCount
+    display "  Largest prime:     " trl-largest
+    display "  Twin-prime pairs:  " formattedTwins
+
+    goback.
+
+*> Read the optional parameter card; when present, its value is
+*> moved to maxPrime and parm-switch is turned on so the mainline
+*> skips the interactive ACCEPT
+readParmProcedure.
+    open input parmCard
+    if parm-status-1 = "0" and parm-status-2 = "0"
+        read parmCard into parmRecord
+            not at end
+                move parm-maxprime to maxPrime
+                move parm-extend to extendFlag
+                if extend-requested
+                    perform readControlProcedure
+                else
+                    if parm-lowlimit = 0
+                        move 2 to lowLimit
+                    else
+                        move parm-lowlimit to lowLimit
+                    end-if
+                end-if
+                move 1 to parm-switch
+        end-read
+        close parmCard
+    end-if.
+
+*> Read the last maxPrime completed from SVCTRL.TXT and set lowLimit
+*> to continue on from there; when the control file doesn't exist yet
+*> (the first extend run) fall back to the ordinary default of 2
+readControlProcedure.
+    move 0 to lastCompletedMax
+    open input controlFile
+    if ctrl-status-1 = "0" and ctrl-status-2 = "0"
+        read controlFile into controlRecord
+            not at end move ctrl-lastmax to lastCompletedMax
+        end-read
+        close controlFile
+    end-if
+    if lastCompletedMax > 0
+        compute lowLimit = lastCompletedMax + 1
+    else
+        move 2 to lowLimit
+        display "No prior run-history found, extending from default lower limit"
+    end-if.
+
+*> Record this run's upper limit as the new "last completed" boundary
+*> for the next extend run. Rewrites SVCTRL.TXT as a single record
+writeControlProcedure.
+    open output controlFile
+    if ctrl-status-1 = "0" and ctrl-status-2 = "0"
+        move maxPrime to ctrl-lastmax
+        write controlRecord
+        close controlFile
+    else
+        display "Unable to update sieve control file, continuing without it"
+    end-if.
+
+*> Append one record to SVHIST.TXT recording this run's timestamp,
+*> the maxPrime requested, the primes written, and completion status.
+*> OPEN EXTEND is tried first so existing history is kept; if the file
+*> doesn't exist yet OPEN OUTPUT creates it
+writeHistoryProcedure.
+    open extend historyFile
+    if hist-status-1 not = "0" or hist-status-2 not = "0"
+        open output historyFile
+    end-if
+    if hist-status-1 = "0" and hist-status-2 = "0"
+        accept hist-time from time
+        move maxPrime to hist-maxprime
+        move primeCount to hist-primecnt
+        move spaces to historyRecord
+        string "RUN " runDate " " hist-time
+            " LIMIT:" hist-maxprime
+            " PRIMES:" hist-primecnt
+            " STATUS: " runStatusText
+            delimited by size into historyRecord
+        write historyRecord
+        close historyFile
+    else
+        display "Unable to open sieve run-history file, continuing without it"
+    end-if.
