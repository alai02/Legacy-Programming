@@ -0,0 +1,80 @@
+identification division.
+program-id. dtoroman.
+environment division.
+input-output section.
+data division.
+file section.
+*> Declare subroutine local variables
+working-storage section.
+77 remainingVal  pic 9(4).
+77 tableIndex    pic 99.
+77 outPos        pic 99.
+77 symLen        pic 9.
+
+*> Table of roman numeral weights and symbols, largest first
+*> Built as a value list then redefined as an occurs table, the
+*> usual way of hand-loading a small constant table in cobol
+01 romanValueList.
+    05 filler pic x(6) value "1000M ".
+    05 filler pic x(6) value "0900CM".
+    05 filler pic x(6) value "0500D ".
+    05 filler pic x(6) value "0400CD".
+    05 filler pic x(6) value "0100C ".
+    05 filler pic x(6) value "0090XC".
+    05 filler pic x(6) value "0050L ".
+    05 filler pic x(6) value "0040XL".
+    05 filler pic x(6) value "0010X ".
+    05 filler pic x(6) value "0009IX".
+    05 filler pic x(6) value "0005V ".
+    05 filler pic x(6) value "0004IV".
+    05 filler pic x(6) value "0001I ".
+01 romanValueTable redefines romanValueList.
+    05 romanValueEntry occurs 13 times.
+        10 rvWeight pic 9(4).
+        10 rvSymbol pic x(2).
+
+*> Declare parameter types to match calling function
+linkage section.
+77 decimalNum   pic 9(8) usage is comp.
+77 errorFlag    pic 9 usage is comp-3.
+copy "romannum.cpy" replacing ==:FIELDNAME:== by ==romanNumStr==.
+
+*> Subroutine to convert a decimal number to a roman numeral string
+*> Rejects anything outside the valid roman numeral range (1-3999)
+procedure division using decimalNum, errorFlag, romanNumStr.
+
+    move spaces to romanNumStr.
+
+    if decimalNum is less than 1 or decimalNum is greater than 3999
+        display "illegal decimal value for roman conversion"
+        move 2 to errorFlag
+        goback
+    end-if.
+
+    move decimalNum to remainingVal.
+    move 1 to tableIndex.
+    move 1 to outPos.
+    perform buildRomanDigits until remainingVal is equal to zero.
+
+    move 1 to errorFlag.
+    goback.
+
+*> Procedure to consume the largest remaining table weight that fits
+*> Advances to the next smaller weight once the current one no longer fits
+buildRomanDigits.
+    if remainingVal is greater than or equal to rvWeight(tableIndex)
+        compute remainingVal = remainingVal - rvWeight(tableIndex)
+        perform appendSymbol
+    else
+        add 1 to tableIndex
+    end-if.
+
+*> Procedure to append the current table entry's symbol to the result
+appendSymbol.
+    if rvSymbol(tableIndex)(2:1) is equal to space
+        move 1 to symLen
+    else
+        move 2 to symLen
+    end-if.
+    move rvSymbol(tableIndex)(1:symLen) to romanNumStr(outPos:symLen).
+    compute outPos = outPos + symLen.
