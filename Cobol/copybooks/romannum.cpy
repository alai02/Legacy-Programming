@@ -0,0 +1,7 @@
+*> Shared roman-numeral text buffer layout.
+*> Every program that passes a roman numeral string - conv, dtoroman,
+*> romanA3_1 - copies this member instead of keeping its own
+*> independent redefinition, so the length only has to change in one
+*> place.
+01 :FIELDNAME:.
+    02 char     pic x(1) occurs 30 times.
