@@ -6,24 +6,40 @@ data division.
 file section.
 *> Declare subroutines local variables
 working-storage section.
+*> Length of romanNumStr below must stay in step with every caller
+77 romanMaxLen  pic 99 value 30.
 77 indexVal     pic 99.
 77 lastVal      pic 9(5).
 77 currVal      pic 9(5).
+77 lastChar     pic x(1) value space.
+77 currChar     pic x(1).
+77 repeatCount  pic 9 value 0.
+*> How many times lastChar itself repeated before the run that just
+*> ended - only a single occurrence may precede a subtractive pair
+77 lastRepeatCount pic 9 value 0.
+*> Flag telling toDecimalNum whether the current char forms a valid
+*> subtractive pair with the previous one (i before v/x, x before
+*> l/c, c before d/m); any other decrease in value is bad grammar
+77 pairIsValid  pic 9 value 0.
+    88 pair-valid value 1.
 *> Declare parameter types to match calling function
 linkage section.
-01 romanNumStr.
-    02 char     pic x(1) occurs 20 times.
+copy "romannum.cpy" replacing ==:FIELDNAME:== by ==romanNumStr==.
 77 errorFlag    pic 9 usage is comp-3.
 77 romanNumD    pic 9(8) usage is comp.
 
 *> Subroutine to convert a roman numeral string to decimal number
 *> Initializes local variable values and converts each letter to decimal representation
 procedure division using romanNumStr, errorFlag, romanNumD.
-    
+
     move zero to romanNumD.
     move 1 to indexVal.
     move 1001 to lastVal.
-    perform toDecimalNum until romanNumStr(indexVal:1) is equal to " ".
+    move space to lastChar.
+    move zero to repeatCount.
+    move zero to lastRepeatCount.
+    perform toDecimalNum until indexVal is greater than romanMaxLen
+        or romanNumStr(indexVal:1) is equal to " ".
 
     move 1 to errorFlag.
     goback.
@@ -32,22 +48,74 @@ procedure division using romanNumStr, errorFlag, romanNumD.
 *> Adds corresponding weight to letter value and adds to result
 *> If invalid error occurs, subroutine sets error flag and returns
 toDecimalNum.
-    evaluate romanNumStr(indexVal:1)
-        when 'i' move 1 to currVal 
+    move romanNumStr(indexVal:1) to currChar.
+    evaluate currChar
+        when 'i' move 1 to currVal
         when 'v' move 5 to currVal
         when 'x' move 10 to currVal
         when 'l' move 50 to currVal
         when 'c' move 100 to currVal
         when 'd' move 500 to currVal
-        when 'm' move 1000 to currVal 
-        when other 
+        when 'm' move 1000 to currVal
+        when other
             display "illegal roman numeral"
             move 2 to errorFlag
             goback.
+
+    *> Track how many times this symbol has repeated in a row and
+    *> reject anything beyond the grammar rules for repeated symbols
+    if currChar is equal to lastChar
+        add 1 to repeatCount
+    else
+        move repeatCount to lastRepeatCount
+        move 1 to repeatCount
+    end-if.
+    if repeatCount is greater than 3
+        display "illegal roman numeral - too many repeated symbols"
+        move 3 to errorFlag
+        goback
+    end-if.
+    if repeatCount is greater than 1
+        and (currChar is equal to 'v' or 'l' or 'd')
+        display "illegal roman numeral - symbol cannot repeat"
+        move 3 to errorFlag
+        goback
+    end-if.
+
     compute romanNumD = romanNumD + currVal.
     compute indexVal = indexVal + 1.
     if (currVal > lastVal)
+        *> A subtraction only reads correctly for the recognized
+        *> subtractive pairs; anything else (e.g. "ic", "vx") is
+        *> summable but is not a legal roman numeral. A repeated
+        *> symbol run (e.g. "ii") cannot precede a subtraction either -
+        *> only a single symbol may be subtracted
+        move 0 to pairIsValid
+        if (lastChar is equal to 'i' and (currChar is equal to 'v' or 'x'))
+            or (lastChar is equal to 'x' and (currChar is equal to 'l' or 'c'))
+            or (lastChar is equal to 'c' and (currChar is equal to 'd' or 'm'))
+            move 1 to pairIsValid
+        end-if
+        if pair-valid and lastRepeatCount is greater than 1
+            move 0 to pairIsValid
+        end-if
+        if not pair-valid
+            display "illegal roman numeral - invalid subtractive pair"
+            move 3 to errorFlag
+            goback
+        end-if
         compute romanNumD = romanNumD - (2 * lastVal)
     end-if.
+
+    *> A malformed or pathological input could keep accumulating past
+    *> the largest value a valid roman numeral can represent; catch
+    *> that here instead of letting it silently run past 3999 or
+    *> truncate the high-order digits of romanNumD
+    if romanNumD is greater than 3999
+        display "illegal roman numeral - value out of range"
+        move 3 to errorFlag
+        goback
+    end-if.
     move currVal to lastVal.
+    move currChar to lastChar.
 
