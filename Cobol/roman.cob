@@ -10,26 +10,125 @@ program-id. romanA3_1.
 environment division.
 input-output section.
 *> Declare file type and assign value
-file-control.    
+file-control.
     select filePtr assign to dynamic fileName organization is line sequential
     file status is file-status.
+    select reportFile assign to "CONVRPT.TXT" organization is line sequential
+    file status is report-status.
+    select exceptionFile assign to "CONVEXC.TXT" organization is line sequential
+    file status is exception-status.
+    select parmCard assign to "RUNPARM.TXT" organization is line sequential
+    file status is parm-status.
+    select checkpointFile assign to "CONVCKPT.TXT" organization is line sequential
+    file status is ckpt-status.
+*> Indexed lookup of numerals already converted this run, keyed on the
+*> canonical (lower-cased) numeral text, so a high-volume batch input
+*> with repeated numeral codes doesn't re-run every one through conv
+    select cacheFile assign to "CONVCACH.DAT" organization is indexed
+    access mode is dynamic record key is cache-key
+    file status is cache-status.
+*> Maintained regression test data - known valid and known invalid
+*> roman numerals with their expected results, so conv.cob's behaviour
+*> can be re-verified after a change without re-keying samples by hand
+    select testFile assign to "CONVTEST.TXT" organization is line sequential
+    file status is test-status.
+*> Comma-delimited export of conversion results, written alongside the
+*> fixed-columnar report, so the downstream spreadsheet reconciliation
+*> process can load results directly instead of someone reformatting
+*> the console output by hand
+    select csvFile assign to "CONVCSV.TXT" organization is line sequential
+    file status is csv-status.
 *> Declare type for file pointer with length of line
 data division.
 file section.
 fd filePtr.
     01 lineBuffer.
-        03 char pic x(20).
+        03 char pic x(30).
+*> Retained report of every conversion run, written alongside the
+*> console display so a batch run leaves a copy behind
+fd reportFile.
+    01 reportRecord pic x(80).
+*> Exception file capturing rejected input lines and the reason they
+*> were rejected, so bad source data can be followed up on
+fd exceptionFile.
+    01 exceptionRecord pic x(80).
+*> Optional parameter card driving an unattended batch run - if
+*> present, its mode and file name are used instead of prompting
+fd parmCard.
+    01 parmRecord.
+        05 parm-mode pic 9.
+        05 filler pic x.
+        05 parm-filename pic x(30).
+*> Periodic checkpoint of the last input line processed, so a rerun
+*> after an abend can resume instead of reprocessing the whole file.
+*> Also carries the control totals accumulated up to that line, so a
+*> resumed run's reconciliation totals cover the whole file, not just
+*> the records read since the restart
+fd checkpointFile.
+    01 checkpointRecord.
+        05 ckpt-filename pic x(30).
+        05 filler pic x.
+        05 ckpt-lastline pic 9(6).
+        05 filler pic x.
+        05 ckpt-recordsread pic 9(6).
+        05 filler pic x.
+        05 ckpt-recordsconv pic 9(6).
+        05 filler pic x.
+        05 ckpt-recordsrej pic 9(6).
+        05 filler pic x.
+        05 ckpt-romansum pic 9(10).
+*> One record per distinct numeral converted this run - the key is the
+*> numeral text, the payload is its already-computed decimal value
+fd cacheFile.
+    01 cacheRecord.
+        05 cache-key     pic x(30).
+        05 cache-value   pic 9(8) usage is comp.
+*> Stamped with CONV-LOGIC-VERSION at write time so a change to
+*> conv.cob's validation logic doesn't leave stale pre-change answers
+*> cached forever - a version mismatch on read is treated as a miss
+        05 cache-version pic 9(4) usage is comp.
+*> One record per regression test case - the numeral to run through
+*> conv, whether it is expected to be accepted, and (when accepted)
+*> the decimal value conv is expected to produce
+fd testFile.
+    01 testRecord.
+        05 test-numeral         pic x(30).
+        05 filler                pic x.
+        05 test-expected-valid  pic x(1).
+        05 filler                pic x.
+        05 test-expected-decimal pic 9(8).
+*> One comma-delimited record per conversion result
+fd csvFile.
+    01 csvRecord pic x(50).
 working-storage section.
 *> Array to store user input and the roman numeral
-01 inputArray.
-    02 char     pic x(20).
-    *>  occurs 20 times.
-01 romanNumStr.
-    02 char     pic x(20).
+copy "romannum.cpy" replacing ==:FIELDNAME:== by ==inputArray==.
+copy "romannum.cpy" replacing ==:FIELDNAME:== by ==romanNumStr==.
 *> Declare status to check for valid file
 01 file-status.
     05 status-flat1 pic x.
     05 status-flag2 pic x.
+01 report-status.
+    05 report-status-1 pic x.
+    05 report-status-2 pic x.
+01 exception-status.
+    05 exception-status-1 pic x.
+    05 exception-status-2 pic x.
+01 parm-status.
+    05 parm-status-1 pic x.
+    05 parm-status-2 pic x.
+01 ckpt-status.
+    05 ckpt-status-1 pic x.
+    05 ckpt-status-2 pic x.
+01 cache-status.
+    05 cache-status-1 pic x.
+    05 cache-status-2 pic x.
+01 test-status.
+    05 test-status-1 pic x.
+    05 test-status-2 pic x.
+01 csv-status.
+    05 csv-status-1 pic x.
+    05 csv-status-2 pic x.
 
 77 inputType    pic 9.
 77 eof-switch   pic 9 value 1.
@@ -37,47 +136,311 @@ working-storage section.
 77 errorFlag    pic 9 usage is comp-3.
 77 romanNumD    pic 9(8) usage is comp.
 77 formattedNum pic z(9).
+77 decimalIn    pic 9(8) usage is comp.
+copy "romannum.cpy" replacing ==:FIELDNAME:== by ==dtrRomanStr==.
+
+*> Switch to remember whether the report file opened successfully
+77 report-switch pic 9 value 0.
+    88 report-is-open value 1.
+*> Switch to remember whether the exception file opened successfully
+77 exception-switch pic 9 value 0.
+    88 exception-is-open value 1.
+77 runDate      pic 9(8).
+77 rejectReason pic x(30).
+*> Original letter case of the source record - upper, lower, or mixed
+*> - our upstream feed occasionally sends mixed-case numerals and this
+*> is a data-quality signal we would otherwise throw away
+77 letterCase   pic x(6).
+
+*> Switch to remember whether the numeral lookup cache opened
+*> successfully
+77 cache-switch pic 9 value 0.
+    88 cache-is-open value 1.
+
+*> Bump this whenever a change to conv.cob's validation/grammar logic
+*> could change the answer for a numeral already sitting in the cache -
+*> a cached record stamped with an older version is treated as a miss
+*> and recomputed instead of trusted
+77 CONV-LOGIC-VERSION pic 9(4) value 2.
+
+*> Switch to remember whether the CSV export file opened successfully
+77 csv-switch pic 9 value 0.
+    88 csv-is-open value 1.
+
+*> Switch set on when a parameter card was found - drives the run
+*> straight through its requested mode with no operator prompts
+77 batch-switch pic 9 value 0.
+    88 batch-mode value 1.
+
+*> Control totals accumulated across a file-mode run for reconciliation
+*> against the input file's own record count
+77 totRecordsRead      pic 9(6) usage is comp.
+77 totRecordsConverted pic 9(6) usage is comp.
+77 totRecordsRejected  pic 9(6) usage is comp.
+77 totRomanNumDSum     pic 9(10) usage is comp.
+77 formattedTotal      pic z(9).
+77 formattedSum        pic z(10).
+
+*> Checkpoint/restart working fields for the file-mode run
+77 currentLineNum      pic 9(6) usage is comp value 0.
+77 resumeFromLine      pic 9(6) usage is comp value 0.
+77 checkpointInterval  pic 9(4) value 50.
+
+*> Page-break control for the report file - the column header block
+*> is reprinted every reportPageSize detail lines so a long file-mode
+*> run stays readable all the way through a printed listing
+77 reportLineCount     pic 9(4) usage is comp value 0.
+77 reportPageSize      pic 9(4) value 60.
+
+*> Regression test-mode working fields
+77 test-eof-switch     pic 9 value 1.
+77 totTestsRun         pic 9(4) usage is comp value 0.
+77 totTestsPassed      pic 9(4) usage is comp value 0.
+77 totTestsFailed      pic 9(4) usage is comp value 0.
+77 formattedTestTotal  pic z(4).
+77 testResult          pic x(4).
 
 *> Main procedure to display welcome and loop menu until user quits
 procedure division.
     display "---Roman Numeral Converter program---"
-    perform menuProcedure until inputType is equal to 3.
-    stop run.
+    accept runDate from date yyyymmdd.
+    *> Reset every optional-file switch before its OPEN - driver.cob
+    *> can CALL "romanA3_1" more than once per run unit, and a switch
+    *> left on from an earlier successful invocation would make
+    *> closeAndExitProcedure try to CLOSE a file this invocation never
+    *> opened
+    move 0 to report-switch.
+    move 0 to exception-switch.
+    move 0 to cache-switch.
+    move 0 to csv-switch.
+    move 0 to batch-switch.
+    *> menuProcedure's own loop control - a second invocation must not
+    *> inherit "3" (quit) left over from the previous invocation, or
+    *> "perform ... until inputType is equal to 3" runs zero times
+    move zero to inputType.
+    *> OPEN EXTEND keeps every run's output appended in the retained
+    *> file instead of the next run truncating the last one away;
+    *> OPEN OUTPUT is only the fallback the first time the file
+    *> doesn't exist yet, the same pattern sieve.cob uses for SVHIST.TXT
+    open extend reportFile.
+    if report-status-1 not = '0' or report-status-2 not = '0'
+        open output reportFile
+    end-if.
+    if report-status-1 = '0' and report-status-2 = '0'
+        move 1 to report-switch
+    else
+        display "Unable to open report file, continuing without it"
+    end-if.
+    open extend exceptionFile.
+    if exception-status-1 not = '0' or exception-status-2 not = '0'
+        open output exceptionFile
+    end-if.
+    if exception-status-1 = '0' and exception-status-2 = '0'
+        move 1 to exception-switch
+    else
+        display "Unable to open exception file, continuing without it"
+    end-if.
+    open i-o cacheFile.
+    if cache-status-1 not = '0' or cache-status-2 not = '0'
+        open output cacheFile
+        close cacheFile
+        open i-o cacheFile
+    end-if.
+    if cache-status-1 = '0' and cache-status-2 = '0'
+        move 1 to cache-switch
+    else
+        display "Unable to open roman numeral cache, continuing without it"
+    end-if.
+    open extend csvFile.
+    if csv-status-1 not = '0' or csv-status-2 not = '0'
+        open output csvFile
+    end-if.
+    if csv-status-1 = '0' and csv-status-2 = '0'
+        move 1 to csv-switch
+    else
+        display "Unable to open CSV export file, continuing without it"
+    end-if.
+    perform readParmCardProcedure.
+    if batch-mode
+        perform batchProcedure
+        perform closeAndExitProcedure
+    else
+        perform menuProcedure until inputType is equal to 3
+    end-if.
+    goback.
+
+*> Procedure to read an optional parameter card for unattended runs
+*> When present it supplies the mode and file name that would
+*> otherwise be keyed in at the menu, so the job needs no operator
+readParmCardProcedure.
+    open input parmCard.
+    if parm-status-1 = '0' and parm-status-2 = '0'
+        read parmCard into parmRecord
+            at end move zero to batch-switch
+            not at end
+                move parm-mode to inputType
+                move parm-filename to fileName
+                move 1 to batch-switch
+        end-read
+        close parmCard
+    end-if.
+
+*> Procedure to run a single mode straight through, driven by the
+*> parameter card instead of the interactive menu
+batchProcedure.
+    evaluate inputType
+        when 2 perform fileProcedure
+        when other display "Invalid parameter card mode"
+    end-evaluate.
 
 *> Procedure to prompt user with a menu and call related procedure
 menuProcedure.
     display "---Input options---".
-    display "(1) std input, (2) file input, (3) quit".
+    display "(1) std input, (2) file input, (3) quit, (4) decimal to roman".
+    display "(5) round-trip validation, (6) regression test".
     accept inputType.
     evaluate inputType
         when 1 perform stdinProcedure
         when 2 perform fileProcedure
-        when 3 stop run
+        when 3 perform closeAndExitProcedure
+        when 4 perform decToRomanProcedure
+        when 5 perform validateProcedure
+        when 6 perform regressionTestProcedure
         when other display "Invalid input".
     move 1 to errorFlag.
     move 1 to eof-switch.
 
+*> Procedure to close the retained report file and end the run
+closeAndExitProcedure.
+    if report-is-open
+        close reportFile
+    end-if.
+    if exception-is-open
+        close exceptionFile
+    end-if.
+    if cache-is-open
+        close cacheFile
+    end-if.
+    if csv-is-open
+        close csvFile
+    end-if.
+    goback.
+
 *> Procedure to display header for readability
 displayProcedure.
     display "   roman number equivalents".
     display "------------------------------".
     display "roman number       dec. equiv.".
     display "------------------------------".
-end-perform.
+    if report-is-open
+        move spaces to reportRecord
+        string "RUN DATE: " runDate delimited by size into reportRecord
+        write reportRecord
+    end-if.
+    perform writeReportHeaderProcedure.
+
+*> Procedure to write the report's column header block and reset the
+*> page line count - called once up front by displayProcedure and
+*> again every reportPageSize detail lines so a long hardcopy listing
+*> keeps its column headings all the way through
+writeReportHeaderProcedure.
+    if report-is-open
+        move "   roman number equivalents" to reportRecord
+        write reportRecord
+        move "------------------------------" to reportRecord
+        write reportRecord
+        move "roman number       dec. equiv." to reportRecord
+        write reportRecord
+        move "------------------------------" to reportRecord
+        write reportRecord
+    end-if.
+    move zero to reportLineCount.
 
 *> Procedure to convert a roman numeral the decimal form
 *> First convert to lowercase, call conversion subroutine and print result
 convertProcedure.
+    if inputArray is equal to function upper-case(inputArray)
+        move "UPPER " to letterCase
+    else
+        if inputArray is equal to function lower-case(inputArray)
+            move "LOWER " to letterCase
+        else
+            move "MIXED " to letterCase
+        end-if
+    end-if.
     move function lower-case(inputArray) to romanNumStr.
-    call "conv" using romanNumStr, errorFlag, romanNumD.
+    if cache-is-open
+        move romanNumStr to cache-key
+        read cacheFile key is cache-key
+            invalid key
+                call "conv" using romanNumStr, errorFlag, romanNumD
+                if errorFlag is equal to 1
+                    move romanNumD to cache-value
+                    move CONV-LOGIC-VERSION to cache-version
+                    write cacheRecord
+                end-if
+            not invalid key
+                if cache-version is equal to CONV-LOGIC-VERSION
+                    move cache-value to romanNumD
+                    move 1 to errorFlag
+                else
+                    *> Cached under an older version of conv.cob's
+                    *> logic - recompute and refresh the record rather
+                    *> than trust a possibly-outdated answer
+                    call "conv" using romanNumStr, errorFlag, romanNumD
+                    if errorFlag is equal to 1
+                        move romanNumD to cache-value
+                        move CONV-LOGIC-VERSION to cache-version
+                        rewrite cacheRecord
+                    end-if
+                end-if
+        end-read
+    else
+        call "conv" using romanNumStr, errorFlag, romanNumD
+    end-if.
     perform printNumProcedure.
 
 *> Procedure to print conversion if no error occured
 *> Converts number to Z type to remove leading zeros
 printNumProcedure.
     if (errorFlag is equal to 1) then
+        add 1 to totRecordsConverted
+        add romanNumD to totRomanNumDSum
         move romanNumD to formattedNum
-        display inputArray, formattedNum
+        display inputArray, formattedNum, letterCase
+        if report-is-open
+            move spaces to reportRecord
+            string inputArray delimited by size
+                formattedNum delimited by size
+                "  " delimited by size
+                letterCase delimited by size into reportRecord
+            write reportRecord
+            add 1 to reportLineCount
+            if reportLineCount is greater than or equal to reportPageSize
+                perform writeReportHeaderProcedure
+            end-if
+        end-if
+        if csv-is-open
+            move spaces to csvRecord
+            string function trim(inputArray) delimited by size
+                "," delimited by size
+                function trim(formattedNum) delimited by size
+                into csvRecord
+            write csvRecord
+        end-if
+    else
+        add 1 to totRecordsRejected
+        evaluate errorFlag
+            when 2 move "REASON 02 - ILLEGAL CHARACTER" to rejectReason
+            when 3 move "REASON 03 - INVALID GRAMMAR" to rejectReason
+            when other move "REASON 99 - UNKNOWN REJECT" to rejectReason
+        end-evaluate
+        if exception-is-open
+            move spaces to exceptionRecord
+            string inputArray delimited by size
+                rejectReason delimited by size into exceptionRecord
+            write exceptionRecord
+        end-if
     end-if.
     
 *> Procedre to print header, accept user input and call convert
@@ -90,24 +453,231 @@ stdinProcedure.
 *> Opens file and checks for error
 *> Reads each line, displaying the result
 fileProcedure.
-    display "Enter the filepath: ".
-    accept fileName.
-    open input filePtr. 
+    if not batch-mode
+        display "Enter the filepath: "
+        accept fileName
+    end-if.
+    move zero to totRecordsRead.
+    move zero to totRecordsConverted.
+    move zero to totRecordsRejected.
+    move zero to totRomanNumDSum.
+    move zero to currentLineNum.
+    perform readCheckpointProcedure.
+    open input filePtr.
     if file-status = '00' then
         perform displayProcedure
+        if resumeFromLine is greater than zero
+            display "Resuming from checkpoint at line " resumeFromLine
+            perform skipToCheckpointProcedure resumeFromLine times
+        end-if
         perform readLineProcedure until eof-switch = 0
         close filePtr
+        perform totalsProcedure
+        perform clearCheckpointProcedure
     else
         display "Invalid file"
     end-if.
 
 *> Procedure to read a line of a file
 *> Calls function to convert input
+*> Only converts records that were actually read - a prior at-end
+*> read must not re-process the last good record it left behind
 readLineProcedure.
     read filePtr into inputArray
         at end move zero to eof-switch
+        not at end
+            add 1 to totRecordsRead
+            add 1 to currentLineNum
+            perform convertProcedure
+            if function mod(currentLineNum, checkpointInterval) is equal to zero
+                perform writeCheckpointProcedure
+            end-if
     end-read.
-    perform convertProcedure.
+
+*> Procedure to skip a previously processed record without converting
+*> it again, used to fast-forward to a checkpointed restart point
+skipToCheckpointProcedure.
+    read filePtr into inputArray
+        at end move zero to eof-switch
+        not at end add 1 to currentLineNum
+    end-read.
+
+*> Procedure to read the checkpoint file, if one exists for this
+*> input file, and set the line number to resume from along with the
+*> control totals accumulated as of that checkpoint, so a resumed
+*> run's totals still reconcile against the whole file
+readCheckpointProcedure.
+    move zero to resumeFromLine.
+    open input checkpointFile.
+    if ckpt-status-1 = '0' and ckpt-status-2 = '0'
+        read checkpointFile into checkpointRecord
+            not at end
+                if ckpt-filename is equal to fileName
+                    move ckpt-lastline to resumeFromLine
+                    move ckpt-recordsread to totRecordsRead
+                    move ckpt-recordsconv to totRecordsConverted
+                    move ckpt-recordsrej to totRecordsRejected
+                    move ckpt-romansum to totRomanNumDSum
+                end-if
+        end-read
+        close checkpointFile
+    end-if.
+
+*> Procedure to record the last line successfully processed and the
+*> control totals as of that line, so a rerun can pick back up here
+*> instead of starting over and its totals still reconcile
+writeCheckpointProcedure.
+    open output checkpointFile.
+    if ckpt-status-1 = '0' and ckpt-status-2 = '0'
+        move fileName to ckpt-filename
+        move currentLineNum to ckpt-lastline
+        move totRecordsRead to ckpt-recordsread
+        move totRecordsConverted to ckpt-recordsconv
+        move totRecordsRejected to ckpt-recordsrej
+        move totRomanNumDSum to ckpt-romansum
+        write checkpointRecord
+        close checkpointFile
+    end-if.
+
+*> Procedure to clear the checkpoint once a run completes normally
+clearCheckpointProcedure.
+    open output checkpointFile.
+    if ckpt-status-1 = '0' and ckpt-status-2 = '0'
+        close checkpointFile
+    end-if.
+
+*> Procedure to print the run's control totals for reconciliation
+*> against the input file's own record count
+totalsProcedure.
+    move totRecordsRead to formattedTotal.
+    display "------------------------------".
+    display "records read       : " formattedTotal.
+    move totRecordsConverted to formattedTotal.
+    display "records converted  : " formattedTotal.
+    move totRecordsRejected to formattedTotal.
+    display "records rejected   : " formattedTotal.
+    move totRomanNumDSum to formattedSum.
+    display "sum of dec. equiv. : " formattedSum.
+    if report-is-open
+        move "------------------------------" to reportRecord
+        write reportRecord
+        move totRecordsRead to formattedTotal
+        move spaces to reportRecord
+        string "records read       : " formattedTotal delimited by size
+            into reportRecord
+        write reportRecord
+        move totRecordsConverted to formattedTotal
+        move spaces to reportRecord
+        string "records converted  : " formattedTotal delimited by size
+            into reportRecord
+        write reportRecord
+        move totRecordsRejected to formattedTotal
+        move spaces to reportRecord
+        string "records rejected   : " formattedTotal delimited by size
+            into reportRecord
+        write reportRecord
+        move totRomanNumDSum to formattedSum
+        move spaces to reportRecord
+        string "sum of dec. equiv. : " formattedSum delimited by size
+            into reportRecord
+        write reportRecord
+    end-if.
+
+*> Procedure to accept a decimal number and convert it to a roman numeral
+*> Calls the dtoroman subroutine and prints the result
+decToRomanProcedure.
+    display "Enter a decimal number (1-3999): ".
+    accept decimalIn.
+    move spaces to dtrRomanStr.
+    call "dtoroman" using decimalIn, errorFlag, dtrRomanStr.
+    if (errorFlag is equal to 1) then
+        display decimalIn, dtrRomanStr
+    else
+        display "Invalid decimal value for roman conversion"
+    end-if.
+
+*> Procedure to round-trip a roman numeral through conv and dtoroman
+*> Flags any mismatch against the original spelling - this catches
+*> non-canonical numerals (like "IIII" for "IV") that convert to a
+*> decimal value successfully but are not the form downstream
+*> reports expect
+validateProcedure.
+    display "Enter a roman numeral to validate: ".
+    accept inputArray.
+    move function lower-case(inputArray) to romanNumStr.
+    call "conv" using romanNumStr, errorFlag, romanNumD.
+    if (errorFlag is equal to 1) then
+        move spaces to dtrRomanStr
+        call "dtoroman" using romanNumD, errorFlag, dtrRomanStr
+        if function upper-case(inputArray) is equal to dtrRomanStr
+            display inputArray, " round-trip OK - canonical form"
+        else
+            display inputArray, " round-trip MISMATCH - canonical form is ",
+                dtrRomanStr
+        end-if
+    else
+        display "Cannot round-trip - input is not a valid roman numeral"
+    end-if.
+
+*> Procedure to run the maintained CONVTEST.TXT regression cases
+*> through conv and report PASS/FAIL for each, so conv.cob's
+*> behaviour can be re-verified after a change without re-keying
+*> sample numerals by hand
+regressionTestProcedure.
+    open input testFile.
+    if test-status-1 = '0' and test-status-2 = '0'
+        move zero to totTestsRun
+        move zero to totTestsPassed
+        move zero to totTestsFailed
+        move 1 to test-eof-switch
+        display "---Regression test results---"
+        perform readTestCaseProcedure until test-eof-switch = 0
+        close testFile
+        move totTestsRun to formattedTestTotal
+        display "------------------------------"
+        display "test cases run     : " formattedTestTotal
+        move totTestsPassed to formattedTestTotal
+        display "test cases passed  : " formattedTestTotal
+        move totTestsFailed to formattedTestTotal
+        display "test cases failed  : " formattedTestTotal
+    else
+        display "Unable to open regression test file"
+    end-if.
+
+*> Procedure to read one regression test case and hand it to
+*> runTestCaseProcedure
+readTestCaseProcedure.
+    read testFile into testRecord
+        at end move zero to test-eof-switch
+        not at end perform runTestCaseProcedure
+    end-read.
+
+*> Procedure to run a single regression test case through conv and
+*> compare the actual result against the expected result on the
+*> test record
+runTestCaseProcedure.
+    move function lower-case(test-numeral) to romanNumStr.
+    call "conv" using romanNumStr, errorFlag, romanNumD.
+    add 1 to totTestsRun.
+    if test-expected-valid is equal to "Y"
+        if errorFlag is equal to 1
+            and romanNumD is equal to test-expected-decimal
+            move "PASS" to testResult
+            add 1 to totTestsPassed
+        else
+            move "FAIL" to testResult
+            add 1 to totTestsFailed
+        end-if
+    else
+        if errorFlag is equal to 1
+            move "FAIL" to testResult
+            add 1 to totTestsFailed
+        else
+            move "PASS" to testResult
+            add 1 to totTestsPassed
+        end-if
+    end-if.
+    display test-numeral, " ", testResult.
 
 end program romanA3_1.
     
\ No newline at end of file
