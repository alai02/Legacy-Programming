@@ -0,0 +1,78 @@
+*> Top-level operator menu tying the roman numeral converter and the
+*> prime sieve together into one utility toolkit, so the two no longer
+*> need separate job streams. An optional parameter card lets the same
+*> program run as an unattended batch step, including running both
+*> utilities back to back as one nightly job.
+identification division.
+program-id. driver.
+environment division.
+input-output section.
+file-control.
+select parmCard assign "DRVPARM.TXT"
+    organization is line sequential
+    file status is parm-status.
+
+data division.
+file section.
+fd parmCard.
+01 parmRecord.
+    05 parm-mode pic 9(1).
+
+working-storage section.
+01 parm-status.
+    05 parm-status-1 pic x.
+    05 parm-status-2 pic x.
+*> Switch set on when a parameter card was found for this run
+77 parm-switch       pic 9 value 0.
+    88 parm-found value 1.
+
+77 choice             pic 9.
+
+*> Main procedure to display the toolkit menu and loop until quit
+procedure division.
+    display "---Utility toolkit driver---".
+    perform readParmProcedure.
+    if parm-found
+        perform batchProcedure
+    else
+        perform menuProcedure until choice is equal to 3
+    end-if.
+    stop run.
+
+*> Procedure to read an optional parameter card for unattended runs.
+*> When present it supplies the step to run so the job needs no
+*> operator, the same pattern used by romanA3_1 and sieve themselves
+readParmProcedure.
+    open input parmCard.
+    if parm-status-1 = '0' and parm-status-2 = '0'
+        read parmCard into parmRecord
+            not at end
+                move parm-mode to choice
+                move 1 to parm-switch
+        end-read
+        close parmCard
+    end-if.
+
+*> Procedure to run the step named on the parameter card straight
+*> through, with no menu. Mode 3 runs both utilities as one job
+batchProcedure.
+    evaluate choice
+        when 1 call "romanA3_1"
+        when 2 call "sieve"
+        when 3
+            call "romanA3_1"
+            call "sieve"
+        when other display "Invalid parameter card mode"
+    end-evaluate.
+
+*> Procedure to prompt the operator with the top-level menu
+menuProcedure.
+    display "---Utility toolkit---".
+    display "(1) roman numeral conversion, (2) prime sieve, (3) quit".
+    accept choice.
+    evaluate choice
+        when 1 call "romanA3_1"
+        when 2 call "sieve"
+        when 3 display "Exiting toolkit"
+        when other display "Invalid input"
+    end-evaluate.
